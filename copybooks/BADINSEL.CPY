@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Shared FILE-CONTROL entry for the cross-program bad-input
+      * exception report (BADINPUT). Copy into FILE-CONTROL.
+      ******************************************************************
+           SELECT BAD-INPUT-FILE ASSIGN TO "BADINPUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-BAD-INPUT-FILE.
