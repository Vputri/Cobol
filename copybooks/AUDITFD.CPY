@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Shared FD/record for the cross-program audit-trail log
+      * (AUDITLOG). Copy into FILE SECTION.
+      ******************************************************************
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           02 AUD-TANGGAL PIC 9(8).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 AUD-JAM PIC 9(8).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 AUD-OPERATOR PIC X(8).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 AUD-RUN-ID PIC X(12).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 AUD-PROGRAM PIC X(12).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 AUD-AKSI PIC X(40).
