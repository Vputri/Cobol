@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Shared FD/record for the cross-program bad-input exception
+      * report (BADINPUT). Copy into FILE SECTION.
+      ******************************************************************
+       FD  BAD-INPUT-FILE.
+       01  BAD-INPUT-RECORD.
+           02 BI-PROGRAM PIC X(12).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 BI-FIELD PIC X(15).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 BI-NILAI-SALAH PIC X(20).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 BI-PESAN PIC X(30).
