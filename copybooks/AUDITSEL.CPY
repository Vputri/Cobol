@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Shared FILE-CONTROL entry for the cross-program audit-trail
+      * log (AUDITLOG). Copy into FILE-CONTROL.
+      ******************************************************************
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT-FILE.
