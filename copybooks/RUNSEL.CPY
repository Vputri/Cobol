@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Shared FILE-CONTROL entry for the cross-program run-stamp file
+      * (RUNSTAMP). DRIVER1 writes one record per chained run so the
+      * four programs it calls can stamp their audit entries with the
+      * same run-id/run-date; a program run on its own with no
+      * RUNSTAMP present mints its own run-id instead. Copy into
+      * FILE-CONTROL.
+      ******************************************************************
+           SELECT RUN-STAMP-FILE ASSIGN TO "RUNSTAMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RUN-STAMP-FILE.
