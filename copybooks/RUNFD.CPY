@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Shared FD/record for the cross-program run-stamp file
+      * (RUNSTAMP). Copy into FILE SECTION.
+      ******************************************************************
+       FD  RUN-STAMP-FILE.
+       01  RUN-STAMP-RECORD.
+           02 RS-RUN-ID PIC X(12).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 RS-RUN-TANGGAL PIC 9(8).
