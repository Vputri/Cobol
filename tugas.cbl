@@ -1,10 +1,92 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. NILAI1.
+       PROGRAM-ID. TUGAS1.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NILAI-FILE ASSIGN TO "NILAIFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FL-NPM
+               FILE STATUS IS FS-NILAI-FILE.
+           SELECT CKPT-FILE ASSIGN TO "TUGASCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CKPT-FILE.
+           SELECT EKSPOR-FILE ASSIGN TO "TUGASEXP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EKSPOR-FILE.
+           COPY AUDITSEL.
+           COPY BADINSEL.
+           COPY RUNSEL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  NILAI-FILE.
+       01  NILAI-FILE-RECORD.
+           02 FL-NPM PIC X(8).
+           02 FL-NAMA PIC X(20).
+           02 FL-NILAI PIC X(3).
+           02 FL-KETERANGAN PIC X(5).
+       FD  CKPT-FILE.
+       01  CKPT-FILE-RECORD.
+           02 CKPT-INDEX PIC 99.
+           02 CKPT-NPM PIC X(8).
+           02 CKPT-NAMA PIC X(20).
+           02 CKPT-NILAI PIC X(3).
+           02 CKPT-KETERANGAN PIC X(5).
+       FD  EKSPOR-FILE.
+       01  EKSPOR-FILE-BARIS PIC X(80).
+           COPY AUDITFD.
+           COPY BADINFD.
+           COPY RUNFD.
        WORKING-STORAGE SECTION.
-       77 N PIC 9.
-       77 I PIC 9 VALUE 1.
+       77 FS-CKPT-FILE PIC XX VALUE '00'.
+       77 WS-CKPT-TERAKHIR PIC 99 VALUE 0.
+       77 FS-AUDIT-FILE PIC XX VALUE '00'.
+       77 WS-AUDIT-AKSI PIC X(40).
+       77 FS-RUN-STAMP-FILE PIC XX VALUE '00'.
+       77 WS-OPERATOR-ID PIC X(8) VALUE SPACES.
+       77 WS-RUN-ID PIC X(12) VALUE SPACES.
+       77 WS-OWN-TANGGAL PIC 9(8).
+       77 WS-OWN-JAM PIC 9(8).
+       01 WS-RUN-ID-BUILD.
+           02 WS-RUN-TGL PIC 9(8).
+           02 WS-RUN-JAM4 PIC 9(4).
+       77 FS-BAD-INPUT-FILE PIC XX VALUE '00'.
+       77 WS-BI-FIELD PIC X(15).
+       77 WS-BI-NILAI PIC X(20).
+       77 WS-BI-PESAN PIC X(30).
+       77 FS-EKSPOR-FILE PIC XX VALUE '00'.
+       01 BARIS-EKSPOR.
+           02 EKS-NPM PIC X(8).
+           02 EKS-KOMA1 PIC X VALUE ','.
+           02 EKS-NAMA PIC X(20).
+           02 EKS-KOMA2 PIC X VALUE ','.
+           02 EKS-NILAI PIC X(3).
+           02 EKS-KOMA3 PIC X VALUE ','.
+           02 EKS-KETERANGAN PIC X(5).
+       77 N PIC 99.
+       77 N-LAMA PIC 99 VALUE 0.
+       77 N-BARU PIC 99.
+       77 N-AWAL PIC 99.
+       77 FS-NILAI-FILE PIC XX VALUE '00'.
+       77 I PIC 99 VALUE 1.
+       77 J PIC 99.
+       77 J1 PIC 99.
+       77 WS-NILAI-A PIC 9(3).
+       77 WS-NILAI-B PIC 9(3).
+       77 JWB-URUT PIC X.
+       77 JWB-CARI PIC X VALUE 'N'.
+       77 JWB-UBAH PIC X VALUE 'N'.
+       77 JWB-HAPUS PIC X VALUE 'N'.
+       77 K PIC 99.
+       77 CARI-KEY PIC X(8).
+       77 SW-KETEMU PIC X VALUE 'N'.
+           88 KETEMU VALUE 'Y'.
+           88 TIDAK-KETEMU VALUE 'N'.
+       01 TUKAR-MHS.
+           02 T-NPM PIC X(8).
+           02 T-NAMA PIC X(20).
+           02 T-NILAI PIC X(3).
+           02 T-KETERANGAN PIC X(5).
        01 DATA-TABEL.
            02 DATA-MHS OCCURS 42 TIMES.
                03 NPM PIC X(8).
@@ -35,36 +117,327 @@
        SCREEN SECTION.
        PROCEDURE DIVISION.
        AWAL.
-           DISPLAY "JUMLAH DATA : ".
-           ACCEPT N.
+           PERFORM TERIMA-OPERATOR.
+           PERFORM BACA-RUN-STAMP.
+           MOVE 'PROGRAM DIMULAI' TO WS-AUDIT-AKSI.
+           PERFORM CATAT-AUDIT.
+           PERFORM BUKA-FILE.
+           PERFORM MUAT-FILE UNTIL FS-NILAI-FILE = '10'.
+           COMPUTE N-AWAL = N-LAMA + 1.
+           PERFORM BACA-CHECKPOINT.
+           DISPLAY "JUMLAH DATA BARU : ".
+           PERFORM TERIMA-N-BARU.
            DISPLAY SPACES.
-           PERFORM ISI N TIMES.
+           COMPUTE N = N-LAMA + N-BARU.
+           IF WS-CKPT-TERAKHIR > N
+               DISPLAY "CATATAN : DATA CHECKPOINT LEBIH BANYAK DARI "
+               DISPLAY "PERMINTAAN, N DISESUAIKAN KE " WS-CKPT-TERAKHIR
+               MOVE WS-CKPT-TERAKHIR TO N
+           END-IF.
+           PERFORM ISI VARYING I FROM N-AWAL BY 1 UNTIL I > N.
+           DISPLAY "UBAH DATA BERDASARKAN NPM ? (Y/N) : ".
+           ACCEPT JWB-UBAH.
+           PERFORM UBAH-NPM UNTIL JWB-UBAH = "N" OR JWB-UBAH = "n".
+           DISPLAY "HAPUS DATA BERDASARKAN NPM ? (Y/N) : ".
+           ACCEPT JWB-HAPUS.
+           PERFORM HAPUS-NPM UNTIL JWB-HAPUS = "N" OR JWB-HAPUS = "n".
+           PERFORM SIMPAN-FILE VARYING I FROM 1 BY 1 UNTIL I > N.
+           CLOSE NILAI-FILE.
+           PERFORM HAPUS-CHECKPOINT.
+           DISPLAY "URUTKAN BERDASARKAN NILAI (RANKING) ? (Y/N) : ".
+           ACCEPT JWB-URUT.
+           IF JWB-URUT = "Y" OR JWB-URUT = "y"
+               PERFORM URUT-NILAI VARYING I FROM 1 BY 1 UNTIL I > N.
            PERFORM TAMPIL.
-           STOP RUN.
+           PERFORM EKSPOR-DATA.
+           DISPLAY "CARI DATA BERDASARKAN NPM ? (Y/N) : ".
+           ACCEPT JWB-CARI.
+           PERFORM CARI-NPM UNTIL JWB-CARI = "N" OR JWB-CARI = "n".
+           MOVE 'DATA MAHASISWA DISIMPAN' TO WS-AUDIT-AKSI.
+           PERFORM CATAT-AUDIT.
+           GOBACK.
+       TERIMA-N-BARU.
+           ACCEPT N-BARU.
+           IF N-LAMA + N-BARU > 42
+               DISPLAY "MELEBIHI KAPASITAS TABEL (MAKS 42 DATA), ULANGI"
+               DISPLAY "JUMLAH DATA BARU : "
+               MOVE "N-BARU" TO WS-BI-FIELD
+               MOVE N-BARU TO WS-BI-NILAI
+               MOVE "MELEBIHI KAPASITAS TABEL 42" TO WS-BI-PESAN
+               PERFORM CATAT-BADINPUT
+               PERFORM TERIMA-N-BARU
+           END-IF.
+       BUKA-FILE.
+           OPEN I-O NILAI-FILE.
+           IF FS-NILAI-FILE = '35'
+               CLOSE NILAI-FILE
+               OPEN OUTPUT NILAI-FILE
+               CLOSE NILAI-FILE
+               OPEN I-O NILAI-FILE.
+       MUAT-FILE.
+           READ NILAI-FILE NEXT RECORD
+               AT END MOVE '10' TO FS-NILAI-FILE.
+           IF FS-NILAI-FILE NOT = '10'
+               ADD 1 TO N-LAMA
+               MOVE FL-NPM TO NPM(N-LAMA)
+               MOVE FL-NAMA TO NAMA(N-LAMA)
+               MOVE FL-NILAI TO NILAI(N-LAMA)
+               MOVE FL-KETERANGAN TO KETERANGAN(N-LAMA)
+           END-IF.
+       SIMPAN-FILE.
+           MOVE NPM(I) TO FL-NPM.
+           MOVE NAMA(I) TO FL-NAMA.
+           MOVE NILAI(I) TO FL-NILAI.
+           MOVE KETERANGAN(I) TO FL-KETERANGAN.
+           READ NILAI-FILE RECORD KEY IS FL-NPM
+               INVALID KEY
+                   WRITE NILAI-FILE-RECORD
+               NOT INVALID KEY
+                   MOVE NAMA(I) TO FL-NAMA
+                   MOVE NILAI(I) TO FL-NILAI
+                   MOVE KETERANGAN(I) TO FL-KETERANGAN
+                   REWRITE NILAI-FILE-RECORD
+           END-READ.
        ISI.
            DISPLAY "NPM : ".
-           ACCEPT NPM(N).
+           ACCEPT NPM(I).
            DISPLAY "NAMA : ".
-           ACCEPT NAMA(N).
-           DISPLAY "NILAI : ".
-           ACCEPT NILAI(N).
-           IF NILAI(N)>70
+           ACCEPT NAMA(I).
+           PERFORM TERIMA-NILAI.
+           IF NILAI(I)>70
                DISPLAY "KETERANGAN : LULUS".
-               MOVE 'LULUS' TO KETERANGAN(N).
-           IF NILAI(N)<= 70 THEN
+               MOVE 'LULUS' TO KETERANGAN(I).
+           IF NILAI(I)<= 70 THEN
                DISPLAY "KETERANGAN : GAGAL".
-               MOVE 'GAGAL' TO KETERANGAN(N).
+               MOVE 'GAGAL' TO KETERANGAN(I).
            DISPLAY SPACES.
+           MOVE 'NILAI DIMASUKKAN' TO WS-AUDIT-AKSI.
+           PERFORM CATAT-AUDIT.
+           PERFORM CATAT-CHECKPOINT.
+       TERIMA-NILAI.
+           DISPLAY "NILAI : ".
+           ACCEPT NILAI(I).
+           MOVE NILAI(I) TO WS-NILAI-A.
+           IF WS-NILAI-A < 0 OR WS-NILAI-A > 100
+               DISPLAY "NILAI HARUS 0 - 100, ULANGI"
+               MOVE "NILAI" TO WS-BI-FIELD
+               MOVE NILAI(I) TO WS-BI-NILAI
+               MOVE "NILAI DILUAR RENTANG 0-100" TO WS-BI-PESAN
+               PERFORM CATAT-BADINPUT
+               PERFORM TERIMA-NILAI
+           END-IF.
+       BACA-CHECKPOINT.
+           OPEN INPUT CKPT-FILE.
+           IF FS-CKPT-FILE = '35'
+               CONTINUE
+           ELSE
+               PERFORM BACA-CHECKPOINT-BARIS UNTIL FS-CKPT-FILE = '10'
+               CLOSE CKPT-FILE
+               IF WS-CKPT-TERAKHIR NOT = 0
+                   AND WS-CKPT-TERAKHIR >= N-AWAL
+                   DISPLAY "MELANJUTKAN DARI CHECKPOINT, DATA KE- "
+                       WS-CKPT-TERAKHIR
+                   COMPUTE N-AWAL = WS-CKPT-TERAKHIR + 1
+               END-IF
+           END-IF.
+       BACA-CHECKPOINT-BARIS.
+           READ CKPT-FILE
+               AT END MOVE '10' TO FS-CKPT-FILE.
+           IF FS-CKPT-FILE NOT = '10'
+               MOVE CKPT-NPM TO NPM(CKPT-INDEX)
+               MOVE CKPT-NAMA TO NAMA(CKPT-INDEX)
+               MOVE CKPT-NILAI TO NILAI(CKPT-INDEX)
+               MOVE CKPT-KETERANGAN TO KETERANGAN(CKPT-INDEX)
+               MOVE CKPT-INDEX TO WS-CKPT-TERAKHIR
+           END-IF.
+       CATAT-CHECKPOINT.
+           MOVE I TO CKPT-INDEX.
+           MOVE NPM(I) TO CKPT-NPM.
+           MOVE NAMA(I) TO CKPT-NAMA.
+           MOVE NILAI(I) TO CKPT-NILAI.
+           MOVE KETERANGAN(I) TO CKPT-KETERANGAN.
+           OPEN EXTEND CKPT-FILE.
+           IF FS-CKPT-FILE = '35'
+               OPEN OUTPUT CKPT-FILE
+               CLOSE CKPT-FILE
+               OPEN EXTEND CKPT-FILE
+           END-IF.
+           WRITE CKPT-FILE-RECORD.
+           CLOSE CKPT-FILE.
+       HAPUS-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           CLOSE CKPT-FILE.
+           MOVE 0 TO WS-CKPT-TERAKHIR.
        KE-TABEL.
-         MOVE NPM(N) TO DATA-NPM.
-         MOVE NAMA(N) TO DATA-NAMA.
-         MOVE NILAI(N) TO DATA-NILAI.
-         MOVE KETERANGAN(N) TO DATA-KETERANGAN.
+         MOVE NPM(I) TO DATA-NPM.
+         MOVE NAMA(I) TO DATA-NAMA.
+         MOVE NILAI(I) TO DATA-NILAI.
+         MOVE KETERANGAN(I) TO DATA-KETERANGAN.
          DISPLAY ISI-TABEL.
        TAMPIL.
           DISPLAY SPACES.
           DISPLAY JUDUL.
           DISPLAY SPACES
           DISPLAY JUDUL-TABEL.
-          PERFORM KE-TABEL N TIMES .
-       END PROGRAM NILAI1.
+          PERFORM KE-TABEL VARYING I FROM 1 BY 1 UNTIL I > N.
+       EKSPOR-DATA.
+           OPEN OUTPUT EKSPOR-FILE.
+           MOVE "NPM,NAMA,NILAI,KETERANGAN" TO EKSPOR-FILE-BARIS.
+           WRITE EKSPOR-FILE-BARIS.
+           PERFORM EKSPOR-BARIS VARYING I FROM 1 BY 1 UNTIL I > N.
+           CLOSE EKSPOR-FILE.
+           DISPLAY "DATA DIEKSPOR KE FILE TUGASEXP".
+       EKSPOR-BARIS.
+           MOVE NPM(I) TO EKS-NPM.
+           MOVE NAMA(I) TO EKS-NAMA.
+           MOVE NILAI(I) TO EKS-NILAI.
+           MOVE KETERANGAN(I) TO EKS-KETERANGAN.
+           MOVE BARIS-EKSPOR TO EKSPOR-FILE-BARIS.
+           WRITE EKSPOR-FILE-BARIS.
+       URUT-NILAI.
+           PERFORM URUT-DALAM VARYING J FROM 1 BY 1
+               UNTIL J > (N - I).
+       URUT-DALAM.
+           COMPUTE J1 = J + 1.
+           MOVE NILAI(J) TO WS-NILAI-A.
+           MOVE NILAI(J1) TO WS-NILAI-B.
+           IF WS-NILAI-A < WS-NILAI-B
+               PERFORM TUKAR-BARIS
+           ELSE
+               IF WS-NILAI-A = WS-NILAI-B AND NPM(J) > NPM(J1)
+                   PERFORM TUKAR-BARIS
+               END-IF
+           END-IF.
+       TUKAR-BARIS.
+           MOVE DATA-MHS(J) TO TUKAR-MHS.
+           MOVE DATA-MHS(J1) TO DATA-MHS(J).
+           MOVE TUKAR-MHS TO DATA-MHS(J1).
+       CARI-NPM.
+           DISPLAY "MASUKKAN NPM YANG DICARI : ".
+           ACCEPT CARI-KEY.
+           MOVE 'N' TO SW-KETEMU.
+           PERFORM CARI-DALAM VARYING K FROM 1 BY 1
+               UNTIL K > N OR KETEMU.
+           IF TIDAK-KETEMU
+               DISPLAY "NPM TIDAK DITEMUKAN".
+           DISPLAY "CARI LAGI ? (Y/N) : ".
+           ACCEPT JWB-CARI.
+       CARI-DALAM.
+           IF NPM(K) = CARI-KEY
+               MOVE 'Y' TO SW-KETEMU
+               DISPLAY JUDUL-TABEL
+               MOVE NPM(K) TO DATA-NPM
+               MOVE NAMA(K) TO DATA-NAMA
+               MOVE NILAI(K) TO DATA-NILAI
+               MOVE KETERANGAN(K) TO DATA-KETERANGAN
+               DISPLAY ISI-TABEL
+           END-IF.
+       UBAH-NPM.
+           DISPLAY "MASUKKAN NPM YANG AKAN DIUBAH : ".
+           ACCEPT CARI-KEY.
+           MOVE 'N' TO SW-KETEMU.
+           PERFORM UBAH-DALAM VARYING K FROM 1 BY 1
+               UNTIL K > N OR KETEMU.
+           IF TIDAK-KETEMU
+               DISPLAY "NPM TIDAK DITEMUKAN".
+           DISPLAY "UBAH LAGI ? (Y/N) : ".
+           ACCEPT JWB-UBAH.
+       UBAH-DALAM.
+           IF NPM(K) = CARI-KEY
+               MOVE 'Y' TO SW-KETEMU
+               DISPLAY "NAMA BARU : "
+               ACCEPT NAMA(K)
+               PERFORM TERIMA-NILAI-UBAH
+               IF NILAI(K) > 70
+                   MOVE 'LULUS' TO KETERANGAN(K)
+               ELSE
+                   MOVE 'GAGAL' TO KETERANGAN(K)
+               END-IF
+           END-IF.
+       TERIMA-NILAI-UBAH.
+           DISPLAY "NILAI BARU : ".
+           ACCEPT NILAI(K).
+           MOVE NILAI(K) TO WS-NILAI-A.
+           IF WS-NILAI-A < 0 OR WS-NILAI-A > 100
+               DISPLAY "NILAI HARUS 0 - 100, ULANGI"
+               MOVE "NILAI" TO WS-BI-FIELD
+               MOVE NILAI(K) TO WS-BI-NILAI
+               MOVE "NILAI DILUAR RENTANG 0-100" TO WS-BI-PESAN
+               PERFORM CATAT-BADINPUT
+               PERFORM TERIMA-NILAI-UBAH
+           END-IF.
+       HAPUS-NPM.
+           DISPLAY "MASUKKAN NPM YANG AKAN DIHAPUS : ".
+           ACCEPT CARI-KEY.
+           MOVE 'N' TO SW-KETEMU.
+           PERFORM CARI-DALAM VARYING K FROM 1 BY 1
+               UNTIL K > N OR KETEMU.
+           IF TIDAK-KETEMU
+               DISPLAY "NPM TIDAK DITEMUKAN"
+           ELSE
+               MOVE CARI-KEY TO FL-NPM
+               DELETE NILAI-FILE RECORD
+                   INVALID KEY
+                       DISPLAY "NPM BELUM PERNAH DISIMPAN DI FILE"
+               END-DELETE
+               PERFORM GESER-TABEL VARYING J FROM K BY 1
+                   UNTIL J > N - 1
+               SUBTRACT 1 FROM N
+           END-IF.
+           DISPLAY "HAPUS LAGI ? (Y/N) : ".
+           ACCEPT JWB-HAPUS.
+       GESER-TABEL.
+           MOVE DATA-MHS(J + 1) TO DATA-MHS(J).
+       TERIMA-OPERATOR.
+           DISPLAY "OPERATOR ID : ".
+           ACCEPT WS-OPERATOR-ID.
+       BACA-RUN-STAMP.
+           OPEN INPUT RUN-STAMP-FILE.
+           IF FS-RUN-STAMP-FILE = '35'
+               PERFORM BUAT-RUN-ID-SENDIRI
+           ELSE
+               READ RUN-STAMP-FILE
+                   AT END PERFORM BUAT-RUN-ID-SENDIRI
+               END-READ
+               IF FS-RUN-STAMP-FILE NOT = '10'
+                   MOVE RS-RUN-ID TO WS-RUN-ID
+               END-IF
+               CLOSE RUN-STAMP-FILE
+           END-IF.
+       BUAT-RUN-ID-SENDIRI.
+           ACCEPT WS-OWN-TANGGAL FROM DATE YYYYMMDD.
+           ACCEPT WS-OWN-JAM FROM TIME.
+           MOVE WS-OWN-TANGGAL TO WS-RUN-TGL.
+           MOVE WS-OWN-JAM(1:4) TO WS-RUN-JAM4.
+           MOVE WS-RUN-ID-BUILD TO WS-RUN-ID.
+       CATAT-AUDIT.
+           MOVE SPACES TO AUDIT-RECORD.
+           ACCEPT AUD-TANGGAL FROM DATE YYYYMMDD.
+           ACCEPT AUD-JAM FROM TIME.
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR.
+           MOVE WS-RUN-ID TO AUD-RUN-ID.
+           MOVE 'TUGAS1' TO AUD-PROGRAM.
+           MOVE WS-AUDIT-AKSI TO AUD-AKSI.
+           OPEN EXTEND AUDIT-FILE.
+           IF FS-AUDIT-FILE = '35'
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+       CATAT-BADINPUT.
+           MOVE SPACES TO BAD-INPUT-RECORD.
+           MOVE 'TUGAS1' TO BI-PROGRAM.
+           MOVE WS-BI-FIELD TO BI-FIELD.
+           MOVE WS-BI-NILAI TO BI-NILAI-SALAH.
+           MOVE WS-BI-PESAN TO BI-PESAN.
+           OPEN EXTEND BAD-INPUT-FILE.
+           IF FS-BAD-INPUT-FILE = '35'
+               OPEN OUTPUT BAD-INPUT-FILE
+               CLOSE BAD-INPUT-FILE
+               OPEN EXTEND BAD-INPUT-FILE
+           END-IF.
+           WRITE BAD-INPUT-RECORD.
+           CLOSE BAD-INPUT-FILE.
+       END PROGRAM TUGAS1.
