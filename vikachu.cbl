@@ -1,22 +1,293 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Convert item price to a printable format and compute
+      *          the amount payable, either one item at a time or in
+      *          batch from a price file.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. UBAH-TITIK.
        ENVIRONMENT DIVISION.
-       SPECIAL-NAMES
-           DECIMAL POINT IS COMMA.
-       DATA DIVISION
-       WORKING-STORAGE SECTION
-       01 HARGA
-           02 HARG-BAJU PIC 9999 99
-       PROCEDURE DIVISON
-       MULAI
-           DISPLAY 'MASUKKAN HARGA BAJU?'
-           ACCEPT HARGA-BAJU
-           DISPLAY 'ANDA MEMBAYAR ,' HARGA HARG-BAJU
-       SELESAI
-           STOP RUN
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE-HARGA ASSIGN TO "HARGAFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FILE-HARGA.
+           SELECT LAPORAN-HARGA ASSIGN TO "LAPHARGA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LAPORAN-HARGA.
+           COPY AUDITSEL.
+           COPY BADINSEL.
+           COPY RUNSEL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILE-HARGA.
+       01  FILE-HARGA-RECORD.
+           02 FH-NAMA-BARANG PIC X(20).
+           02 FH-HARGA PIC 9(6)V99.
+       FD  LAPORAN-HARGA.
+       01  LAPORAN-HARGA-BARIS PIC X(80).
+           COPY AUDITFD.
+           COPY BADINFD.
+           COPY RUNFD.
+       WORKING-STORAGE SECTION.
+       77  FS-FILE-HARGA PIC XX VALUE '00'.
+       77  FS-LAPORAN-HARGA PIC XX VALUE '00'.
+       77  FS-AUDIT-FILE PIC XX VALUE '00'.
+       77  WS-AUDIT-AKSI PIC X(40).
+       77  FS-RUN-STAMP-FILE PIC XX VALUE '00'.
+       77  WS-SESI-DIMULAI PIC X VALUE 'N'.
+       77  WS-OPERATOR-ID PIC X(8) VALUE SPACES.
+       77  WS-RUN-ID PIC X(12) VALUE SPACES.
+       77  WS-OWN-TANGGAL PIC 9(8).
+       77  WS-OWN-JAM PIC 9(8).
+       01  WS-RUN-ID-BUILD.
+           02 WS-RUN-TGL PIC 9(8).
+           02 WS-RUN-JAM4 PIC 9(4).
+       77  FS-BAD-INPUT-FILE PIC XX VALUE '00'.
+       77  WS-BI-FIELD PIC X(15).
+       77  WS-BI-NILAI PIC X(20).
+       77  WS-BI-PESAN PIC X(30).
+       77  PIL PIC 9 VALUE 0.
+       77  WS-PASAR PIC X VALUE 'I'.
+           88 PASAR-KOMA VALUE 'I'.
+           88 PASAR-TITIK VALUE 'A'.
+       01  HARGA.
+           02 HARG-BAJU PIC 9(6)V99 VALUE 0.
+       77  WS-PPN-RATE PIC V99 VALUE 0,11.
+       77  WS-PPN PIC 9(6)V99 VALUE 0.
+       77  WS-TOTAL-BAYAR PIC 9(7)V99 VALUE 0.
+       77  WS-BAGIAN-UTUH PIC 9(7) VALUE 0.
+       77  WS-BAGIAN-PECAHAN PIC 99 VALUE 0.
+       77  WS-PEMISAH PIC X VALUE ','.
+       77  WS-HARGA-INPUT PIC X(12).
+       77  WS-POS-PISAH PIC 99 VALUE 0.
+       77  WS-HARGA-UTUH-N PIC 9(6) VALUE 0.
+       77  WS-HARGA-PECAHAN-N PIC 99 VALUE 0.
+       01  HARGA-TAMPIL.
+           02 HT-UTUH PIC ZZZZZZ9.
+           02 HT-PEMISAH PIC X.
+           02 HT-PECAHAN PIC 99.
+       01  BARIS-BATCH.
+           02 BB-NAMA PIC X(20).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 BB-HARGA PIC X(10).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 BB-PPN PIC X(10).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 BB-TOTAL PIC X(10).
+       PROCEDURE DIVISION.
+       AWAL.
+           IF WS-SESI-DIMULAI = 'N'
+               PERFORM INISIALISASI-SESI
+           END-IF.
+           DISPLAY '========================================'.
+           DISPLAY '   UBAH-TITIK - KONVERSI HARGA BARANG'.
+           DISPLAY '========================================'.
+           DISPLAY '1. HITUNG HARGA SATU BARANG'.
+           DISPLAY '2. PROSES HARGA DARI FILE (BATCH)'.
+           DISPLAY '3. KELUAR'.
+           DISPLAY 'PILIHAN ANDA : '.
+           ACCEPT PIL.
+           IF PIL = 1 GO TO PAR1-INTERAKTIF.
+           IF PIL = 2 GO TO PAR2-BATCH.
+           IF PIL = 3 GO TO AKHIR ELSE GO TO SALAH.
+       PAR1-INTERAKTIF.
+           PERFORM PILIH-PASAR.
+           PERFORM TERIMA-HARGA.
+           PERFORM HITUNG-PPN.
+           PERFORM CETAK-HASIL-INTERAKTIF.
+           MOVE 'HARGA SATU BARANG DIHITUNG' TO WS-AUDIT-AKSI.
+           PERFORM CATAT-AUDIT.
+           GO TO AWAL.
+       PAR2-BATCH.
+           PERFORM PILIH-PASAR.
+           OPEN INPUT FILE-HARGA.
+           IF FS-FILE-HARGA = '35'
+               DISPLAY 'FILE HARGAFILE TIDAK DITEMUKAN'
+               GO TO AWAL.
+           OPEN OUTPUT LAPORAN-HARGA.
+           PERFORM PROSES-BARIS UNTIL FS-FILE-HARGA = '10'.
+           CLOSE FILE-HARGA.
+           CLOSE LAPORAN-HARGA.
+           DISPLAY 'BATCH SELESAI, LIHAT FILE LAPHARGA'.
+           MOVE 'BATCH HARGA SELESAI DIPROSES' TO WS-AUDIT-AKSI.
+           PERFORM CATAT-AUDIT.
+           GO TO AWAL.
+       SALAH.
+           DISPLAY 'MAAF ANDA SALAH INPUT'.
+           MOVE "PIL" TO WS-BI-FIELD.
+           MOVE PIL TO WS-BI-NILAI.
+           MOVE "PILIHAN MENU TIDAK VALID" TO WS-BI-PESAN.
+           PERFORM CATAT-BADINPUT.
+           GO TO AWAL.
+       PILIH-PASAR.
+           DISPLAY 'PASAR (I=INDONESIA KOMA / A=ASING TITIK) : '.
+           ACCEPT WS-PASAR.
+           IF NOT PASAR-KOMA AND NOT PASAR-TITIK
+               DISPLAY 'PASAR HARUS I ATAU A, ULANGI'
+               MOVE "WS-PASAR" TO WS-BI-FIELD
+               MOVE WS-PASAR TO WS-BI-NILAI
+               MOVE "PASAR HARUS I ATAU A" TO WS-BI-PESAN
+               PERFORM CATAT-BADINPUT
+               PERFORM PILIH-PASAR.
+       TERIMA-HARGA.
+      *    Reads the price as text and parses it by hand, since
+      *    SPECIAL-NAMES DECIMAL-POINT is a compile-time, whole-program
+      *    setting and cannot itself flip per market the way WS-PASAR
+      *    needs it to for ACCEPT.
+           DISPLAY 'MASUKKAN HARGA BARANG : '.
+           ACCEPT WS-HARGA-INPUT.
+           IF PASAR-KOMA
+               MOVE ',' TO WS-PEMISAH
+           ELSE
+               MOVE '.' TO WS-PEMISAH.
+           MOVE 0 TO WS-POS-PISAH.
+           INSPECT WS-HARGA-INPUT TALLYING WS-POS-PISAH
+               FOR CHARACTERS BEFORE INITIAL WS-PEMISAH.
+           IF WS-POS-PISAH = 0 OR WS-POS-PISAH > 6
+               DISPLAY 'HARGA TIDAK VALID, ULANGI'
+               MOVE "HARG-BAJU" TO WS-BI-FIELD
+               MOVE WS-HARGA-INPUT TO WS-BI-NILAI
+               MOVE "PEMISAH DESIMAL TAK DITEMUKAN" TO WS-BI-PESAN
+               PERFORM CATAT-BADINPUT
+               PERFORM TERIMA-HARGA
+           ELSE
+               IF WS-HARGA-INPUT(1:WS-POS-PISAH) NOT NUMERIC
+                  OR WS-HARGA-INPUT(WS-POS-PISAH + 2:2) NOT NUMERIC
+                   DISPLAY 'HARGA TIDAK VALID, ULANGI'
+                   MOVE "HARG-BAJU" TO WS-BI-FIELD
+                   MOVE WS-HARGA-INPUT TO WS-BI-NILAI
+                   MOVE "HARGA BUKAN ANGKA YANG VALID" TO WS-BI-PESAN
+                   PERFORM CATAT-BADINPUT
+                   PERFORM TERIMA-HARGA
+               ELSE
+                   MOVE WS-HARGA-INPUT(1:WS-POS-PISAH)
+                       TO WS-HARGA-UTUH-N
+                   MOVE WS-HARGA-INPUT(WS-POS-PISAH + 2:2)
+                       TO WS-HARGA-PECAHAN-N
+                   COMPUTE HARG-BAJU =
+                       WS-HARGA-UTUH-N + (WS-HARGA-PECAHAN-N / 100)
+               END-IF
+           END-IF.
+       HITUNG-PPN.
+           COMPUTE WS-PPN = HARG-BAJU * WS-PPN-RATE.
+           COMPUTE WS-TOTAL-BAYAR = HARG-BAJU + WS-PPN.
+       FORMAT-HARGA.
+      *    Splits the numeric amount in WS-BAGIAN-UTUH/PECAHAN (already
+      *    loaded by the caller) into HARGA-TAMPIL, using the decimal
+      *    separator that matches the chosen market.
+           IF PASAR-KOMA
+               MOVE ',' TO WS-PEMISAH
+           ELSE
+               MOVE '.' TO WS-PEMISAH.
+           MOVE WS-BAGIAN-UTUH TO HT-UTUH.
+           MOVE WS-PEMISAH TO HT-PEMISAH.
+           MOVE WS-BAGIAN-PECAHAN TO HT-PECAHAN.
+       CETAK-HASIL-INTERAKTIF.
+           MOVE HARG-BAJU TO WS-BAGIAN-UTUH.
+           COMPUTE WS-BAGIAN-PECAHAN =
+               (HARG-BAJU - WS-BAGIAN-UTUH) * 100.
+           PERFORM FORMAT-HARGA.
+           DISPLAY 'HARGA BARANG    : ' HARGA-TAMPIL.
+           MOVE WS-PPN TO WS-BAGIAN-UTUH.
+           COMPUTE WS-BAGIAN-PECAHAN =
+               (WS-PPN - WS-BAGIAN-UTUH) * 100.
+           PERFORM FORMAT-HARGA.
+           DISPLAY 'PPN (11%)       : ' HARGA-TAMPIL.
+           MOVE WS-TOTAL-BAYAR TO WS-BAGIAN-UTUH.
+           COMPUTE WS-BAGIAN-PECAHAN =
+               (WS-TOTAL-BAYAR - WS-BAGIAN-UTUH) * 100.
+           PERFORM FORMAT-HARGA.
+           DISPLAY 'ANDA MEMBAYAR   : ' HARGA-TAMPIL.
+       PROSES-BARIS.
+           READ FILE-HARGA
+               AT END MOVE '10' TO FS-FILE-HARGA.
+           IF FS-FILE-HARGA NOT = '10'
+               MOVE FH-HARGA TO HARG-BAJU
+               PERFORM HITUNG-PPN
+               MOVE FH-NAMA-BARANG TO BB-NAMA
+               MOVE HARG-BAJU TO WS-BAGIAN-UTUH
+               COMPUTE WS-BAGIAN-PECAHAN =
+                   (HARG-BAJU - WS-BAGIAN-UTUH) * 100
+               PERFORM FORMAT-HARGA
+               MOVE HARGA-TAMPIL TO BB-HARGA
+               MOVE WS-PPN TO WS-BAGIAN-UTUH
+               COMPUTE WS-BAGIAN-PECAHAN =
+                   (WS-PPN - WS-BAGIAN-UTUH) * 100
+               PERFORM FORMAT-HARGA
+               MOVE HARGA-TAMPIL TO BB-PPN
+               MOVE WS-TOTAL-BAYAR TO WS-BAGIAN-UTUH
+               COMPUTE WS-BAGIAN-PECAHAN =
+                   (WS-TOTAL-BAYAR - WS-BAGIAN-UTUH) * 100
+               PERFORM FORMAT-HARGA
+               MOVE HARGA-TAMPIL TO BB-TOTAL
+               DISPLAY BARIS-BATCH
+               MOVE BARIS-BATCH TO LAPORAN-HARGA-BARIS
+               WRITE LAPORAN-HARGA-BARIS
+               MOVE 'HARGA BARANG DIHITUNG (BATCH)' TO WS-AUDIT-AKSI
+               PERFORM CATAT-AUDIT
+           END-IF.
+       INISIALISASI-SESI.
+           PERFORM TERIMA-OPERATOR.
+           PERFORM BACA-RUN-STAMP.
+           MOVE 'Y' TO WS-SESI-DIMULAI.
+       TERIMA-OPERATOR.
+           DISPLAY 'OPERATOR ID : '.
+           ACCEPT WS-OPERATOR-ID.
+       BACA-RUN-STAMP.
+           OPEN INPUT RUN-STAMP-FILE.
+           IF FS-RUN-STAMP-FILE = '35'
+               PERFORM BUAT-RUN-ID-SENDIRI
+           ELSE
+               READ RUN-STAMP-FILE
+                   AT END PERFORM BUAT-RUN-ID-SENDIRI
+               END-READ
+               IF FS-RUN-STAMP-FILE NOT = '10'
+                   MOVE RS-RUN-ID TO WS-RUN-ID
+               END-IF
+               CLOSE RUN-STAMP-FILE
+           END-IF.
+       BUAT-RUN-ID-SENDIRI.
+           ACCEPT WS-OWN-TANGGAL FROM DATE YYYYMMDD.
+           ACCEPT WS-OWN-JAM FROM TIME.
+           MOVE WS-OWN-TANGGAL TO WS-RUN-TGL.
+           MOVE WS-OWN-JAM(1:4) TO WS-RUN-JAM4.
+           MOVE WS-RUN-ID-BUILD TO WS-RUN-ID.
+       CATAT-AUDIT.
+           MOVE SPACES TO AUDIT-RECORD.
+           ACCEPT AUD-TANGGAL FROM DATE YYYYMMDD.
+           ACCEPT AUD-JAM FROM TIME.
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR.
+           MOVE WS-RUN-ID TO AUD-RUN-ID.
+           MOVE 'UBAH-TITIK' TO AUD-PROGRAM.
+           MOVE WS-AUDIT-AKSI TO AUD-AKSI.
+           OPEN EXTEND AUDIT-FILE.
+           IF FS-AUDIT-FILE = '35'
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+       CATAT-BADINPUT.
+           MOVE SPACES TO BAD-INPUT-RECORD.
+           MOVE 'UBAH-TITIK' TO BI-PROGRAM.
+           MOVE WS-BI-FIELD TO BI-FIELD.
+           MOVE WS-BI-NILAI TO BI-NILAI-SALAH.
+           MOVE WS-BI-PESAN TO BI-PESAN.
+           OPEN EXTEND BAD-INPUT-FILE.
+           IF FS-BAD-INPUT-FILE = '35'
+               OPEN OUTPUT BAD-INPUT-FILE
+               CLOSE BAD-INPUT-FILE
+               OPEN EXTEND BAD-INPUT-FILE
+           END-IF.
+           WRITE BAD-INPUT-RECORD.
+           CLOSE BAD-INPUT-FILE.
+       AKHIR.
+           GOBACK.
+       END PROGRAM UBAH-TITIK.
