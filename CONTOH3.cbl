@@ -7,14 +7,143 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PERFORM1.
        AUTHOR. VS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-PERFORM1 ASSIGN TO "PERFORM1LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOG-PERFORM1.
+           COPY AUDITSEL.
+           COPY BADINSEL.
+           COPY RUNSEL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-PERFORM1.
+       01  LOG-PERFORM1-BARIS PIC X(20).
+           COPY AUDITFD.
+           COPY BADINFD.
+           COPY RUNFD.
        WORKING-STORAGE SECTION.
-       77 Y PIC 99.
+       77 Y PIC 9(3).
+       77 Y-AWAL PIC 9(3).
+       77 Y-AKHIR PIC 9(3).
+       77 FS-LOG-PERFORM1 PIC XX VALUE '00'.
+       77 FS-AUDIT-FILE PIC XX VALUE '00'.
+       77 WS-AUDIT-AKSI PIC X(40).
+       77 FS-RUN-STAMP-FILE PIC XX VALUE '00'.
+       77 WS-OPERATOR-ID PIC X(8) VALUE SPACES.
+       77 WS-RUN-ID PIC X(12) VALUE SPACES.
+       77 WS-OWN-TANGGAL PIC 9(8).
+       77 WS-OWN-JAM PIC 9(8).
+       01 WS-RUN-ID-BUILD.
+           02 WS-RUN-TGL PIC 9(8).
+           02 WS-RUN-JAM4 PIC 9(4).
+       77 FS-BAD-INPUT-FILE PIC XX VALUE '00'.
+       77 WS-BI-FIELD PIC X(15).
+       77 WS-BI-NILAI PIC X(20).
+       77 WS-BI-PESAN PIC X(30).
+       01 LOG-LINE.
+           02 LL-TANGGAL PIC 9(8).
+           02 FILLER PIC X VALUE SPACES.
+           02 LL-ANGKA PIC ZZ9.
        PROCEDURE DIVISION.
        MULAI.
+            PERFORM TERIMA-OPERATOR.
+            PERFORM BACA-RUN-STAMP.
+            MOVE 'PROGRAM DIMULAI' TO WS-AUDIT-AKSI.
+            PERFORM CATAT-AUDIT.
+            PERFORM TERIMA-BATAS-AWAL.
+            PERFORM TERIMA-BATAS-AKHIR.
+            OPEN EXTEND LOG-PERFORM1.
+            IF FS-LOG-PERFORM1 = '35'
+                OPEN OUTPUT LOG-PERFORM1
+                CLOSE LOG-PERFORM1
+                OPEN EXTEND LOG-PERFORM1
+            END-IF.
             PERFORM TAMPILKAN VARYING Y
-               FROM 1 BY 1 UNTIL Y > 10.
-            STOP RUN.
+               FROM Y-AWAL BY 1 UNTIL Y > Y-AKHIR.
+            CLOSE LOG-PERFORM1.
+            MOVE 'URUTAN SELESAI DIBUAT' TO WS-AUDIT-AKSI.
+            PERFORM CATAT-AUDIT.
+            GOBACK.
+           TERIMA-BATAS-AWAL.
+            DISPLAY 'BATAS AWAL  : '.
+            ACCEPT Y-AWAL.
+            IF Y-AWAL < 1 OR Y-AWAL > 999
+                DISPLAY 'BATAS AWAL HARUS 1 - 999, ULANGI'
+                MOVE 'Y-AWAL' TO WS-BI-FIELD
+                MOVE Y-AWAL TO WS-BI-NILAI
+                MOVE 'BATAS AWAL DILUAR RENTANG' TO WS-BI-PESAN
+                PERFORM CATAT-BADINPUT
+                PERFORM TERIMA-BATAS-AWAL
+            END-IF.
+           TERIMA-BATAS-AKHIR.
+            DISPLAY 'BATAS AKHIR : '.
+            ACCEPT Y-AKHIR.
+            IF Y-AKHIR < Y-AWAL
+                DISPLAY 'BATAS AKHIR HARUS >= BATAS AWAL, ULANGI'
+                MOVE 'Y-AKHIR' TO WS-BI-FIELD
+                MOVE Y-AKHIR TO WS-BI-NILAI
+                MOVE 'BATAS AKHIR < BATAS AWAL' TO WS-BI-PESAN
+                PERFORM CATAT-BADINPUT
+                PERFORM TERIMA-BATAS-AKHIR
+            END-IF.
            TAMPILKAN.
             DISPLAY Y.
+            ACCEPT LL-TANGGAL FROM DATE YYYYMMDD.
+            MOVE Y TO LL-ANGKA.
+            MOVE LOG-LINE TO LOG-PERFORM1-BARIS.
+            WRITE LOG-PERFORM1-BARIS.
+           TERIMA-OPERATOR.
+            DISPLAY 'OPERATOR ID : '.
+            ACCEPT WS-OPERATOR-ID.
+           BACA-RUN-STAMP.
+            OPEN INPUT RUN-STAMP-FILE.
+            IF FS-RUN-STAMP-FILE = '35'
+                PERFORM BUAT-RUN-ID-SENDIRI
+            ELSE
+                READ RUN-STAMP-FILE
+                    AT END PERFORM BUAT-RUN-ID-SENDIRI
+                END-READ
+                IF FS-RUN-STAMP-FILE NOT = '10'
+                    MOVE RS-RUN-ID TO WS-RUN-ID
+                END-IF
+                CLOSE RUN-STAMP-FILE
+            END-IF.
+           BUAT-RUN-ID-SENDIRI.
+            ACCEPT WS-OWN-TANGGAL FROM DATE YYYYMMDD.
+            ACCEPT WS-OWN-JAM FROM TIME.
+            MOVE WS-OWN-TANGGAL TO WS-RUN-TGL.
+            MOVE WS-OWN-JAM(1:4) TO WS-RUN-JAM4.
+            MOVE WS-RUN-ID-BUILD TO WS-RUN-ID.
+           CATAT-AUDIT.
+            MOVE SPACES TO AUDIT-RECORD.
+            ACCEPT AUD-TANGGAL FROM DATE YYYYMMDD.
+            ACCEPT AUD-JAM FROM TIME.
+            MOVE WS-OPERATOR-ID TO AUD-OPERATOR.
+            MOVE WS-RUN-ID TO AUD-RUN-ID.
+            MOVE 'PERFORM1' TO AUD-PROGRAM.
+            MOVE WS-AUDIT-AKSI TO AUD-AKSI.
+            OPEN EXTEND AUDIT-FILE.
+            IF FS-AUDIT-FILE = '35'
+                OPEN OUTPUT AUDIT-FILE
+                CLOSE AUDIT-FILE
+                OPEN EXTEND AUDIT-FILE
+            END-IF.
+            WRITE AUDIT-RECORD.
+            CLOSE AUDIT-FILE.
+           CATAT-BADINPUT.
+            MOVE SPACES TO BAD-INPUT-RECORD.
+            MOVE 'PERFORM1' TO BI-PROGRAM.
+            MOVE WS-BI-FIELD TO BI-FIELD.
+            MOVE WS-BI-NILAI TO BI-NILAI-SALAH.
+            MOVE WS-BI-PESAN TO BI-PESAN.
+            OPEN EXTEND BAD-INPUT-FILE.
+            IF FS-BAD-INPUT-FILE = '35'
+                OPEN OUTPUT BAD-INPUT-FILE
+                CLOSE BAD-INPUT-FILE
+                OPEN EXTEND BAD-INPUT-FILE
+            END-IF.
+            WRITE BAD-INPUT-RECORD.
+            CLOSE BAD-INPUT-FILE.
        END PROGRAM PERFORM1.
