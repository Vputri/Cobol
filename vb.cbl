@@ -1,30 +1,143 @@
-*>****************************************************************
-*> Author:
-*> Date:
-*> Purpose:
-*> Tectonics: cobc
-*>****************************************************************
-IDENTIFICATION DIVISION.
-PROGRAM-ID. YOUR-PROGRAM-NAME.
-DATA DIVISION.
-01 RECORD-A.
-02 A PIC 9(3).
-02 B PIC X(5).
-02 C PIC A(9).
-02 D PIC 9(4).
-01 RECORD-B.
-02 A PIC 9(3).
-02 FILLER PIC X(5).
-02 B PIC X(6).
-02 D PIC 9(4).
-02 E PIC $$$.99.
-02 FILLER PIC X(5).
-FILE SECTION.
-WORKING-STORAGE SECTION.
-PROCEDURE DIVISION.
-MOVE CORRESPONDING RECORD-A TO RECORD-B.
-
-MAIN-PROCEDURE.
-    DISPLAY "Hello world"
-    STOP RUN.
-END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reformat RECORD-A extract records into RECORD-B layout
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO "RECORDA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-INPUT-FILE.
+           SELECT OUTPUT-FILE ASSIGN TO "RECORDB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-OUTPUT-FILE.
+           SELECT EDIT-REPORT ASSIGN TO "VBEDITRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EDIT-REPORT.
+           COPY AUDITSEL.
+           COPY RUNSEL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE.
+       01  RECORD-A.
+           02 A PIC 9(3).
+           02 B PIC X(5).
+           02 C PIC A(9).
+           02 D PIC 9(4).
+       FD  OUTPUT-FILE.
+       01  RECORD-B.
+           02 A PIC 9(3).
+           02 FILLER PIC X(5).
+           02 B PIC X(6).
+           02 D PIC 9(4).
+           02 E PIC $$$.99.
+           02 FILLER PIC X(5).
+       FD  EDIT-REPORT.
+       01  EDIT-REPORT-LINE PIC X(80).
+           COPY AUDITFD.
+           COPY RUNFD.
+       WORKING-STORAGE SECTION.
+       77  FS-INPUT-FILE PIC XX VALUE '00'.
+       77  FS-OUTPUT-FILE PIC XX VALUE '00'.
+       77  FS-EDIT-REPORT PIC XX VALUE '00'.
+       77  FS-AUDIT-FILE PIC XX VALUE '00'.
+       77  WS-AUDIT-AKSI PIC X(40).
+       77  FS-RUN-STAMP-FILE PIC XX VALUE '00'.
+       77  WS-OPERATOR-ID PIC X(8) VALUE SPACES.
+       77  WS-RUN-ID PIC X(12) VALUE SPACES.
+       77  WS-OWN-TANGGAL PIC 9(8).
+       77  WS-OWN-JAM PIC 9(8).
+       01  WS-RUN-ID-BUILD.
+           02 WS-RUN-TGL PIC 9(8).
+           02 WS-RUN-JAM4 PIC 9(4).
+       77  WS-JML-RECORD PIC 9(7) VALUE 0.
+       77  WS-HASH-D PIC 9(9) VALUE 0.
+       01  TRAILER-B.
+           02 FILLER PIC X(3) VALUE 'CNT'.
+           02 TRAILER-JML-RECORD PIC 9(7).
+           02 FILLER PIC X(4) VALUE 'HASH'.
+           02 TRAILER-HASH-D PIC 9(9).
+           02 FILLER PIC X(4) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM TERIMA-OPERATOR.
+           PERFORM BACA-RUN-STAMP.
+           OPEN INPUT INPUT-FILE
+           OPEN OUTPUT OUTPUT-FILE
+           OPEN OUTPUT EDIT-REPORT
+           PERFORM TULIS-LAPORAN-EDIT
+           PERFORM PROSES-RECORD UNTIL FS-INPUT-FILE = "10"
+           PERFORM TULIS-TRAILER
+           CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE
+           CLOSE EDIT-REPORT
+           STOP RUN.
+       TULIS-LAPORAN-EDIT.
+           MOVE
+             'FIELD E IN RECORD-B HAS NO MATCHING FIELD IN RECORD-A'
+             TO EDIT-REPORT-LINE
+           WRITE EDIT-REPORT-LINE
+           MOVE
+             '  - LEFT UNMAPPED BY MOVE CORRESPONDING, SPACES/ZERO'
+             TO EDIT-REPORT-LINE
+           WRITE EDIT-REPORT-LINE.
+       PROSES-RECORD.
+           READ INPUT-FILE
+               AT END MOVE "10" TO FS-INPUT-FILE
+           END-READ
+           IF FS-INPUT-FILE NOT = "10"
+               MOVE SPACES TO RECORD-B
+               MOVE CORRESPONDING RECORD-A TO RECORD-B
+               WRITE RECORD-B
+               ADD 1 TO WS-JML-RECORD
+               ADD D OF RECORD-A TO WS-HASH-D
+               MOVE 'RECORD DIKONVERSI' TO WS-AUDIT-AKSI
+               PERFORM CATAT-AUDIT
+           END-IF.
+       TULIS-TRAILER.
+           MOVE WS-JML-RECORD TO TRAILER-JML-RECORD
+           MOVE WS-HASH-D TO TRAILER-HASH-D
+           WRITE RECORD-B FROM TRAILER-B.
+       TERIMA-OPERATOR.
+           DISPLAY 'OPERATOR ID : '.
+           ACCEPT WS-OPERATOR-ID.
+       BACA-RUN-STAMP.
+           OPEN INPUT RUN-STAMP-FILE.
+           IF FS-RUN-STAMP-FILE = '35'
+               PERFORM BUAT-RUN-ID-SENDIRI
+           ELSE
+               READ RUN-STAMP-FILE
+                   AT END PERFORM BUAT-RUN-ID-SENDIRI
+               END-READ
+               IF FS-RUN-STAMP-FILE NOT = '10'
+                   MOVE RS-RUN-ID TO WS-RUN-ID
+               END-IF
+               CLOSE RUN-STAMP-FILE
+           END-IF.
+       BUAT-RUN-ID-SENDIRI.
+           ACCEPT WS-OWN-TANGGAL FROM DATE YYYYMMDD.
+           ACCEPT WS-OWN-JAM FROM TIME.
+           MOVE WS-OWN-TANGGAL TO WS-RUN-TGL.
+           MOVE WS-OWN-JAM(1:4) TO WS-RUN-JAM4.
+           MOVE WS-RUN-ID-BUILD TO WS-RUN-ID.
+       CATAT-AUDIT.
+           MOVE SPACES TO AUDIT-RECORD.
+           ACCEPT AUD-TANGGAL FROM DATE YYYYMMDD.
+           ACCEPT AUD-JAM FROM TIME.
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR.
+           MOVE WS-RUN-ID TO AUD-RUN-ID.
+           MOVE 'VB-KONVERSI' TO AUD-PROGRAM.
+           MOVE WS-AUDIT-AKSI TO AUD-AKSI.
+           OPEN EXTEND AUDIT-FILE.
+           IF FS-AUDIT-FILE = '35'
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+       END PROGRAM YOUR-PROGRAM-NAME.
