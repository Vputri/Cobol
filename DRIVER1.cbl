@@ -0,0 +1,58 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Master driver that runs the four coursework programs
+      *          back to back in one session.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRIVER1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY RUNSEL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY RUNFD.
+       WORKING-STORAGE SECTION.
+       77  FS-RUN-STAMP-FILE PIC XX VALUE '00'.
+       77  DRV-TANGGAL PIC 9(8).
+       77  DRV-JAM PIC 9(8).
+       01  DRV-RUN-ID-BUILD.
+           02 DRV-RUN-TGL PIC 9(8).
+           02 DRV-RUN-JAM PIC 9(4).
+       PROCEDURE DIVISION.
+       MULAI.
+           PERFORM BUAT-RUN-STAMP.
+           DISPLAY '=========================================='.
+           DISPLAY ' MENJALANKAN PERFORM1'.
+           DISPLAY '=========================================='.
+           CALL 'PERFORM1'.
+           DISPLAY '=========================================='.
+           DISPLAY ' MENJALANKAN TUGAS1'.
+           DISPLAY '=========================================='.
+           CALL 'TUGAS1'.
+           DISPLAY '=========================================='.
+           DISPLAY ' MENJALANKAN NILAI1'.
+           DISPLAY '=========================================='.
+           CALL 'NILAI1'.
+           DISPLAY '=========================================='.
+           DISPLAY ' MENJALANKAN UBAH-TITIK'.
+           DISPLAY '=========================================='.
+           CALL 'UBAH-TITIK'.
+           DISPLAY '=========================================='.
+           DISPLAY ' SEMUA PROGRAM SELESAI DIJALANKAN'.
+           DISPLAY '=========================================='.
+           STOP RUN.
+       BUAT-RUN-STAMP.
+           ACCEPT DRV-TANGGAL FROM DATE YYYYMMDD.
+           ACCEPT DRV-JAM FROM TIME.
+           MOVE DRV-TANGGAL TO DRV-RUN-TGL.
+           MOVE DRV-JAM(1:4) TO DRV-RUN-JAM.
+           MOVE SPACES TO RUN-STAMP-RECORD.
+           MOVE DRV-RUN-ID-BUILD TO RS-RUN-ID.
+           MOVE DRV-TANGGAL TO RS-RUN-TANGGAL.
+           OPEN OUTPUT RUN-STAMP-FILE.
+           WRITE RUN-STAMP-RECORD.
+           CLOSE RUN-STAMP-FILE.
+       END PROGRAM DRIVER1.
