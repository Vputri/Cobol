@@ -1,18 +1,92 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NILAI1.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NILAI-MASTER ASSIGN TO "NILAIMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NPM-MST
+               FILE STATUS IS FS-NILAI-MASTER.
+           SELECT LAPORAN-NILAI ASSIGN TO "LAPNILAI"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LAPORAN-NILAI.
+           COPY AUDITSEL.
+           COPY BADINSEL.
+           COPY RUNSEL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  NILAI-MASTER.
+       01  NILAI-MASTER-RECORD.
+           02 NPM-MST PIC X(8).
+           02 NAMA-MST PIC X(20).
+           02 NILAI-MST PIC 999V99.
+           02 KETERANGAN-MST PIC X(10).
+       FD  LAPORAN-NILAI.
+       01  LAPORAN-BARIS PIC X(80).
+           COPY AUDITFD.
+           COPY BADINFD.
+           COPY RUNFD.
        WORKING-STORAGE SECTION.
        77 N PIC 9.
        77 I PIC 9 VALUE 1.
+       77 FS-NILAI-MASTER PIC XX VALUE '00'.
+       77 FS-LAPORAN-NILAI PIC XX VALUE '00'.
+       77 FS-AUDIT-FILE PIC XX VALUE '00'.
+       77 WS-AUDIT-AKSI PIC X(40).
+       77 FS-RUN-STAMP-FILE PIC XX VALUE '00'.
+       77 WS-SESI-DIMULAI PIC X VALUE 'N'.
+       77 WS-OPERATOR-ID PIC X(8) VALUE SPACES.
+       77 WS-RUN-ID PIC X(12) VALUE SPACES.
+       77 WS-OWN-TANGGAL PIC 9(8).
+       77 WS-OWN-JAM PIC 9(8).
+       01 WS-RUN-ID-BUILD.
+           02 WS-RUN-TGL PIC 9(8).
+           02 WS-RUN-JAM4 PIC 9(4).
+       77 FS-BAD-INPUT-FILE PIC XX VALUE '00'.
+       77 WS-BI-FIELD PIC X(15).
+       77 WS-BI-NILAI PIC X(20).
+       77 WS-BI-PESAN PIC X(30).
+       77 WS-HALAMAN PIC 9(3) VALUE 1.
+       77 WS-JML-LULUS PIC 9(3) VALUE 0.
+       77 WS-JML-MENGULANG PIC 9(3) VALUE 0.
+       77 WS-JML-GAGAL PIC 9(3) VALUE 0.
+       77 WS-JML-DATA PIC 9(3) VALUE 0.
+       77 WS-TOTAL-NILAI PIC 9(7)V99 VALUE 0.
+       77 WS-NILAI-ARIT PIC 9(4)V99 VALUE 0.
+       77 WS-RATA-NILAI PIC 9(5)V99 VALUE 0.
+       01 BARIS-RINGKASAN.
+           02 FILLER PIC X(10) VALUE "LULUS:".
+           02 CETAK-LULUS PIC ZZ9.
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 FILLER PIC X(12) VALUE "MENGULANG:".
+           02 CETAK-MENGULANG PIC ZZ9.
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 FILLER PIC X(10) VALUE "GAGAL:".
+           02 CETAK-GAGAL PIC ZZ9.
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 FILLER PIC X(14) VALUE "RATA-RATA:".
+           02 CETAK-RATA PIC ZZZZ9.99.
+       01 WS-TANGGAL-SISTEM.
+           02 WS-THN PIC 9(4).
+           02 WS-BLN PIC 9(2).
+           02 WS-TGL PIC 9(2).
+       77 WS-TANGGAL-CETAK PIC 9(8).
+       01 JUDUL-CETAK.
+           02 FILLER PIC X(20) VALUE "LAPORAN NILAI KELAS".
+           02 FILLER PIC X(10) VALUE "TANGGAL:".
+           02 CETAK-TGL PIC 99/99/9999.
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 FILLER PIC X(8) VALUE "HALAMAN:".
+           02 CETAK-HAL PIC ZZ9.
        01 VAR.
            02 PIL PIC 99.
        01 TAMPILAN.
-           02 NPM PIC X(8)VALUE 'NPM'.
+           02 NPM PIC X(8) VALUE 'NPM'.
            02 FILLER PIC X(3) VALUE SPACES.
            02 NAMA PIC X(20) VALUE 'NAMA'.
            02 FILLER PIC X(3) VALUE SPACES.
-           02 NILAI PIC 9999,99 VALUE 'NILAI'.
+           02 NILAI PIC 999V99 VALUE 'NILAI'.
            02 FILLER PIC X(3) VALUE SPACES.
            02 KETERANGAN PIC X(10) VALUE 'kETERANGAN'.
            02 FILLER PIC X(3) VALUE SPACES.
@@ -34,6 +108,9 @@
            "PRESS ENTER FOR COME BACK TO MAIN MENU".
        PROCEDURE DIVISION.
        AWAL.
+           IF WS-SESI-DIMULAI = 'N'
+               PERFORM INISIALISASI-SESI
+           END-IF.
            DISPLAY PESAN.
            DISPLAY LAYAR-MENU.
            ACCEPT LAYAR-MENU.
@@ -44,24 +121,70 @@
            DISPLAY CLS.
            DISPLAY 1,8 "PILIHAN 1"
            DISPLAY 4,4 "JUMLAH DATA : ".
-           ACCEPT N.
+           PERFORM TERIMA-N.
            COMPUTE I=1.
+           OPEN I-O NILAI-MASTER.
+           IF FS-NILAI-MASTER = '35'
+               CLOSE NILAI-MASTER
+               OPEN OUTPUT NILAI-MASTER
+               CLOSE NILAI-MASTER
+               OPEN I-O NILAI-MASTER.
            PERFORM ISI N TIMES.
+           CLOSE NILAI-MASTER.
+           MOVE 'INPUT NILAI SELESAI' TO WS-AUDIT-AKSI.
+           PERFORM CATAT-AUDIT.
            DISPLAY PESAN.
            GO TO AWAL.
+       TERIMA-N.
+           ACCEPT N.
+           IF N < 1 OR N > 9
+               DISPLAY 13,5 "JUMLAH DATA HARUS 1 - 9, ULANGI"
+               MOVE "N" TO WS-BI-FIELD
+               MOVE N TO WS-BI-NILAI
+               MOVE "JUMLAH DATA DILUAR RENTANG 1-9" TO WS-BI-PESAN
+               PERFORM CATAT-BADINPUT
+               PERFORM TERIMA-N.
        PAR2-OUTPUT.
            DISPLAY CLS.
            DISPLAY 1,8 "PILIHAN 2".
            DISPLAY ' '.
-           COMPUTE I=1.
+           OPEN INPUT NILAI-MASTER.
+           IF FS-NILAI-MASTER = '35'
+               DISPLAY 17,5 "BELUM ADA DATA TERSIMPAN"
+               GO TO PAR2-KOSONG.
+           ACCEPT WS-TANGGAL-SISTEM FROM DATE YYYYMMDD.
+           COMPUTE WS-TANGGAL-CETAK =
+               (WS-BLN * 1000000) + (WS-TGL * 10000) + WS-THN.
+           MOVE WS-TANGGAL-CETAK TO CETAK-TGL.
+           MOVE WS-HALAMAN TO CETAK-HAL.
+           OPEN OUTPUT LAPORAN-NILAI.
+           MOVE JUDUL-CETAK TO LAPORAN-BARIS.
+           WRITE LAPORAN-BARIS.
+           MOVE TAMPILAN TO LAPORAN-BARIS.
+           WRITE LAPORAN-BARIS.
            DISPLAY TAMPILAN.
-           PERFORM TAMPIL N TIMES.
+           MOVE 0 TO I.
+           MOVE 0 TO WS-JML-LULUS WS-JML-MENGULANG WS-JML-GAGAL
+                     WS-JML-DATA WS-TOTAL-NILAI.
+           PERFORM TAMPIL UNTIL FS-NILAI-MASTER = '10'.
+           PERFORM RINGKASAN.
+           CLOSE NILAI-MASTER.
+           CLOSE LAPORAN-NILAI.
+           MOVE 'LAPORAN NILAI DICETAK' TO WS-AUDIT-AKSI.
+           PERFORM CATAT-AUDIT.
+           DISPLAY 17,5 "PRESS ENTER".
+           GO TO AWAL.
+       PAR2-KOSONG.
            DISPLAY 17,5 "PRESS ENTER".
            GO TO AWAL.
        SALAH.
            DISPLAY CLS.
            DISPLAY 17,5 "MAAF ANDA SALAH INPUT".
            DISPLAY 19,5 "TEKAN ENTER!!!".
+           MOVE "PIL" TO WS-BI-FIELD.
+           MOVE PIL TO WS-BI-NILAI.
+           MOVE "PILIHAN MENU TIDAK VALID" TO WS-BI-PESAN.
+           PERFORM CATAT-BADINPUT.
            GO TO AWAL.
        ISI.
            DISPLAY CLS.
@@ -69,19 +192,134 @@
            ACCEPT NPM.
            DISPLAY 7,5 "NAMA : ".
            ACCEPT NAMA.
+           PERFORM ISI-NILAI.
+           IF NILAI >= 70
+               DISPLAY 11,5 "KETERANGAN : LULUS"
+               MOVE "LULUS" TO KETERANGAN.
+           IF NILAI >= 60 AND NILAI < 70
+               DISPLAY 11,5 "KETERANGAN : MENGULANG"
+               MOVE "MENGULANG" TO KETERANGAN.
+           IF NILAI < 60
+               DISPLAY 11,5 "KETERANGAN : GAGAL"
+               MOVE "GAGAL" TO KETERANGAN.
+           MOVE NPM TO NPM-MST.
+           MOVE NAMA TO NAMA-MST.
+           MOVE NILAI TO NILAI-MST.
+           MOVE KETERANGAN TO KETERANGAN-MST.
+           READ NILAI-MASTER RECORD KEY IS NPM-MST
+               INVALID KEY
+                   WRITE NILAI-MASTER-RECORD
+               NOT INVALID KEY
+                   MOVE NAMA TO NAMA-MST
+                   MOVE NILAI TO NILAI-MST
+                   MOVE KETERANGAN TO KETERANGAN-MST
+                   REWRITE NILAI-MASTER-RECORD.
+           MOVE 'NILAI DIMASUKKAN' TO WS-AUDIT-AKSI.
+           PERFORM CATAT-AUDIT.
+           COMPUTE I = I + 1.
+       ISI-NILAI.
            DISPLAY 9,5 "NILAI : ".
            ACCEPT NILAI.
-           IF NILAI > 70
-               DISPLAY 11,5 "KETERANGAN : LULUS".
-               ACCEPT KETERANGAN.
-           IF NILAI < 70
-               DISPLAY 11,5 "KETERANGAN : GAGAL".
-               ACCEPT KETERANGAN.
-           COMPUTE I = I + 1.
+           IF NILAI < 0 OR NILAI > 100
+               DISPLAY 13,5 "NILAI HARUS 0 - 100, ULANGI"
+               MOVE "NILAI" TO WS-BI-FIELD
+               MOVE NILAI TO WS-BI-NILAI
+               MOVE "NILAI DILUAR RENTANG 0-100" TO WS-BI-PESAN
+               PERFORM CATAT-BADINPUT
+               PERFORM ISI-NILAI.
        TAMPIL.
-           DISPLAY ' ', NPM, ' ', NAMA, ' ', NILAI, ' ' KETERANGAN.
+           READ NILAI-MASTER NEXT RECORD
+               AT END MOVE '10' TO FS-NILAI-MASTER.
+           IF FS-NILAI-MASTER NOT = '10'
+               MOVE NPM-MST TO NPM
+               MOVE NAMA-MST TO NAMA
+               MOVE NILAI-MST TO NILAI
+               MOVE KETERANGAN-MST TO KETERANGAN
+               DISPLAY ' ', NPM, ' ', NAMA, ' ', NILAI, ' ' KETERANGAN
+               MOVE TAMPILAN TO LAPORAN-BARIS
+               WRITE LAPORAN-BARIS
+               ADD 1 TO WS-JML-DATA
+               MOVE NILAI TO WS-NILAI-ARIT
+               ADD WS-NILAI-ARIT TO WS-TOTAL-NILAI
+               IF KETERANGAN = "LULUS"
+                   ADD 1 TO WS-JML-LULUS
+               END-IF
+               IF KETERANGAN = "MENGULANG"
+                   ADD 1 TO WS-JML-MENGULANG
+               END-IF
+               IF KETERANGAN = "GAGAL"
+                   ADD 1 TO WS-JML-GAGAL
+               END-IF.
            COMPUTE I = I + 1.
+       RINGKASAN.
+           IF WS-JML-DATA > 0
+               COMPUTE WS-RATA-NILAI = WS-TOTAL-NILAI / WS-JML-DATA
+           END-IF.
+           MOVE WS-JML-LULUS TO CETAK-LULUS.
+           MOVE WS-JML-MENGULANG TO CETAK-MENGULANG.
+           MOVE WS-JML-GAGAL TO CETAK-GAGAL.
+           MOVE WS-RATA-NILAI TO CETAK-RATA.
+           DISPLAY ' '.
+           DISPLAY BARIS-RINGKASAN.
+           MOVE BARIS-RINGKASAN TO LAPORAN-BARIS.
+           WRITE LAPORAN-BARIS.
+       INISIALISASI-SESI.
+           PERFORM TERIMA-OPERATOR.
+           PERFORM BACA-RUN-STAMP.
+           MOVE 'Y' TO WS-SESI-DIMULAI.
+       TERIMA-OPERATOR.
+           DISPLAY 21,5 "OPERATOR ID : ".
+           ACCEPT WS-OPERATOR-ID.
+       BACA-RUN-STAMP.
+           OPEN INPUT RUN-STAMP-FILE.
+           IF FS-RUN-STAMP-FILE = '35'
+               PERFORM BUAT-RUN-ID-SENDIRI
+           ELSE
+               READ RUN-STAMP-FILE
+                   AT END PERFORM BUAT-RUN-ID-SENDIRI
+               END-READ
+               IF FS-RUN-STAMP-FILE NOT = '10'
+                   MOVE RS-RUN-ID TO WS-RUN-ID
+               END-IF
+               CLOSE RUN-STAMP-FILE
+           END-IF.
+       BUAT-RUN-ID-SENDIRI.
+           ACCEPT WS-OWN-TANGGAL FROM DATE YYYYMMDD.
+           ACCEPT WS-OWN-JAM FROM TIME.
+           MOVE WS-OWN-TANGGAL TO WS-RUN-TGL.
+           MOVE WS-OWN-JAM(1:4) TO WS-RUN-JAM4.
+           MOVE WS-RUN-ID-BUILD TO WS-RUN-ID.
+       CATAT-AUDIT.
+           MOVE SPACES TO AUDIT-RECORD.
+           ACCEPT AUD-TANGGAL FROM DATE YYYYMMDD.
+           ACCEPT AUD-JAM FROM TIME.
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR.
+           MOVE WS-RUN-ID TO AUD-RUN-ID.
+           MOVE 'NILAI1' TO AUD-PROGRAM.
+           MOVE WS-AUDIT-AKSI TO AUD-AKSI.
+           OPEN EXTEND AUDIT-FILE.
+           IF FS-AUDIT-FILE = '35'
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+       CATAT-BADINPUT.
+           MOVE SPACES TO BAD-INPUT-RECORD.
+           MOVE 'NILAI1' TO BI-PROGRAM.
+           MOVE WS-BI-FIELD TO BI-FIELD.
+           MOVE WS-BI-NILAI TO BI-NILAI-SALAH.
+           MOVE WS-BI-PESAN TO BI-PESAN.
+           OPEN EXTEND BAD-INPUT-FILE.
+           IF FS-BAD-INPUT-FILE = '35'
+               OPEN OUTPUT BAD-INPUT-FILE
+               CLOSE BAD-INPUT-FILE
+               OPEN EXTEND BAD-INPUT-FILE
+           END-IF.
+           WRITE BAD-INPUT-RECORD.
+           CLOSE BAD-INPUT-FILE.
        AKHIR.
-            STOP RUN.
+            GOBACK.
        END PROGRAM NILAI1.
 
